@@ -6,8 +6,17 @@
       *********************** DGG ******************************
       ***************************************************************
        01 PARMS.                   
-          02 HEADER-AREA.                          
+          02 HEADER-AREA.
              05 ACTION                     PICTURE X(8).
+             05 PARM-LOW-KEY                PICTURE X(8).
+             05 PARM-HIGH-KEY               PICTURE X(8).
+             05 PARM-RESTART-KEY            PICTURE X(8).
+             05 PARM-CHECKPOINT-INTERVAL    Usage Comp PICTURE 9(9).
+             05 PARM-FILTER-OFFSET          Usage Comp PICTURE 9(4).
+             05 PARM-FILTER-LENGTH          Usage Comp PICTURE 9(4).
+             05 PARM-FILTER-VALUE           PICTURE X(20).
+             05 PARM-IN-DATASET-NAME        PICTURE X(44).
+             05 PARM-OUT-DATASET-NAME       PICTURE X(44).
           02 RESPONSE-AREA.                          
              05 PARM-IN-FILE-STATUS pic xx.
                 88 parm-inputfile-success value "00".
@@ -17,3 +26,8 @@
                 10 PARM-IN-VSAM-CODE-FEEDBACK PIC S9(4) Usage Comp-5.
              05 PARM-OUT-FILE-STATUS pic xx.
                 88 parm-outputfile-success value "00".
+             05 PARM-RECORD-COUNT Usage Comp pic 9(9).
+             05 PARM-OPEN-FAILURE PICTURE X(8).
+                88 parm-open-succeeded value SPACES.
+             05 PARM-IN-RECORDS-READ-COUNT Usage Comp pic 9(9).
+             05 PARM-OUT-RECORDS-WRITTEN-COUNT Usage Comp pic 9(9).
