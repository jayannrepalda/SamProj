@@ -0,0 +1,12 @@
+      *********************** DRL ******************************
+      *                                                             *
+      *    COPY BOOK FOR THE BUSINESS DATA LAYOUT OF THE RECORDS
+      **** CARRIED BY IN-INTERNAL-FILE AND OUT-INTERNAL-FILE IN FSD
+      *
+      *********************** DRL ******************************
+      ***************************************************************
+           05 PFX-ACCOUNT-ID              PIC X(8).
+           05 PFX-EFFECTIVE-DATE          PIC X(8).
+           05 PFX-STATUS-CODE             PIC X(2).
+           05 PFX-AMOUNT                  PIC S9(9)V99.
+           05 FILLER                      PIC X(51).
