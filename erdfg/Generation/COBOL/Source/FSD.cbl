@@ -53,6 +53,8 @@
                Assign to SYSIN
                Organization is INDEXED
                RECORD KEY IS IN-RECORD-KEY
+               ALTERNATE RECORD KEY IS ALT-EFFECTIVE-DATE
+                   WITH DUPLICATES
                Access mode is DYNAMIC
                File status is IN-FILE-STATUS IN-VSAM-CODE.
            Select OUT-INTERNAL-FILE
@@ -60,6 +62,27 @@
                Organization is sequential
                Access mode is sequential
                File status is OUT-FILE-STATUS.
+           SELECT IN-INTERNAL-FILE-2
+               Assign to SYSIN2
+               Organization is INDEXED
+               RECORD KEY IS IN-RECORD-KEY-2
+               Access mode is DYNAMIC
+               File status is IN-FILE-STATUS-2 IN-VSAM-CODE-2.
+           SELECT RESTART-CONTROL-FILE
+               Assign to CHKPOINT
+               Organization is sequential
+               Access mode is sequential
+               File status is RESTART-FILE-STATUS.
+           SELECT CONTROL-REPORT-FILE
+               Assign to SYSPRINT
+               Organization is sequential
+               Access mode is sequential
+               File status is REPORT-FILE-STATUS.
+           SELECT LOAD-INPUT-FILE
+               Assign to SYSLOAD
+               Organization is sequential
+               Access mode is sequential
+               File status is LOAD-FILE-STATUS.
 
        Data Division.
         File section.
@@ -70,14 +93,86 @@
         01 IN-FILE-RECORD.
              05 IN-RECORD-KEY PIC X(8).
              05 FILLER PIC X(72).
+      * Field-level view of IN-FILE-RECORD for actions that need to look
+      * at named fields instead of the raw FILLER.  COPY REPLACING only
+      * matches whole pseudo-text words, and PFX does not match inside
+      * the compound identifier PFX-ACCOUNT-ID, so each DRL field is
+      * replaced by name here rather than by a single PFX prefix.
+        01 IN-FILE-RECORD-FIELDS REDEFINES IN-FILE-RECORD.
+           COPY DRL REPLACING ==PFX-ACCOUNT-ID==
+               BY ==IN-REC-ACCOUNT-ID==
+               ==PFX-EFFECTIVE-DATE==
+               BY ==IN-REC-EFFECTIVE-DATE==
+               ==PFX-STATUS-CODE==
+               BY ==IN-REC-STATUS-CODE==
+               ==PFX-AMOUNT== BY ==IN-REC-AMOUNT==.
+      * Narrow view of IN-FILE-RECORD exposing just the alternate-index
+      * field, addressable directly by the SELECT clause above
+        01 IN-FILE-RECORD-ALTKEY REDEFINES IN-FILE-RECORD.
+             05 FILLER PIC X(8).
+             05 ALT-EFFECTIVE-DATE PIC X(8).
+             05 FILLER PIC X(64).
+        FD IN-INTERNAL-FILE-2
+             record contains 80 characters
+             data record is IN-FILE-RECORD-2.
+        01 IN-FILE-RECORD-2.
+             05 IN-RECORD-KEY-2 PIC X(8).
+             05 FILLER PIC X(72).
+        01 IN-FILE-RECORD-2-FIELDS REDEFINES IN-FILE-RECORD-2.
+           COPY DRL REPLACING ==PFX-ACCOUNT-ID==
+               BY ==IN-REC-2-ACCOUNT-ID==
+               ==PFX-EFFECTIVE-DATE==
+               BY ==IN-REC-2-EFFECTIVE-DATE==
+               ==PFX-STATUS-CODE==
+               BY ==IN-REC-2-STATUS-CODE==
+               ==PFX-AMOUNT== BY ==IN-REC-2-AMOUNT==.
         FD OUT-INTERNAL-FILE
              label records are standard
              recording mode is F
              block contains 0 records
-             record contains 80 characters
+             record contains 88 characters
              data record is OUT-FILE-RECORD.
+      * Sized to hold COMPARE's widest record (an 8-byte action code
+      * plus the full 80-byte reconciled record); other actions write
+      * shorter records into this slot and just leave the tail blank
         01 OUT-FILE-RECORD.
-             05 FILLER PIC X(80).
+             05 FILLER PIC X(88).
+      * Field-level view of OUT-FILE-RECORD, for actions that build their
+      * output a field at a time instead of copying a raw 80-byte image
+        01 OUT-FILE-RECORD-FIELDS REDEFINES OUT-FILE-RECORD.
+           COPY DRL REPLACING ==PFX-ACCOUNT-ID==
+               BY ==OUT-REC-ACCOUNT-ID==
+               ==PFX-EFFECTIVE-DATE==
+               BY ==OUT-REC-EFFECTIVE-DATE==
+               ==PFX-STATUS-CODE==
+               BY ==OUT-REC-STATUS-CODE==
+               ==PFX-AMOUNT== BY ==OUT-REC-AMOUNT==.
+        FD RESTART-CONTROL-FILE
+             record contains 80 characters
+             data record is RESTART-CONTROL-RECORD.
+        01 RESTART-CONTROL-RECORD.
+             05 RESTART-REC-KEY PIC X(8).
+             05 RESTART-REC-COUNT PIC 9(9).
+             05 FILLER PIC X(63).
+        FD CONTROL-REPORT-FILE
+             record contains 80 characters
+             data record is CONTROL-REPORT-RECORD.
+        01 CONTROL-REPORT-RECORD.
+             05 CR-ACTION-CODE PIC X(8).
+             05 CR-START-TIME PIC 9(8).
+             05 CR-END-TIME PIC 9(8).
+             05 CR-RECORDS-READ PIC 9(9).
+             05 CR-RECORDS-WRITTEN PIC 9(9).
+             05 CR-FIRST-KEY PIC X(8).
+             05 CR-LAST-KEY PIC X(8).
+             05 CR-OPEN-FAILURE-REASON PIC X(8).
+             05 FILLER PIC X(14).
+        FD LOAD-INPUT-FILE
+             record contains 80 characters
+             data record is LOAD-INPUT-RECORD.
+        01 LOAD-INPUT-RECORD.
+             05 LOAD-RECORD-KEY PIC X(8).
+             05 FILLER PIC X(72).
       *
       *
        Working-Storage Section.
@@ -85,74 +180,376 @@
            10 IN-VSAM-CODE-R15-RETURN PIC S9(4) Usage Comp-5.
            10 IN-VSAM-CODE-FUNCTION PIC S9(4) Usage Comp-5.
            10 IN-VSAM-CODE-FEEDBACK PIC S9(4) Usage Comp-5.
+        01 IN-VSAM-CODE-2.
+           10 IN-VSAM-CODE-2-R15-RETURN PIC S9(4) Usage Comp-5.
+           10 IN-VSAM-CODE-2-FUNCTION PIC S9(4) Usage Comp-5.
+           10 IN-VSAM-CODE-2-FEEDBACK PIC S9(4) Usage Comp-5.
         01 Temp-data pic x(80).
+        01 Temp-data-2 pic x(80).
+        01 Compare-Out-Record.
+           05 COMPARE-ACTION-CODE PIC X(8).
+           05 COMPARE-RECORD-DATA PIC X(80).
         01 Program-flags.
           05 IN-FILE-STATUS pic xx value "00".
             88 inputfile-success value "00".
+          05 IN-FILE-STATUS-2 pic xx value "00".
+            88 inputfile-2-success value "00".
           05 OUT-FILE-STATUS pic xx value "00".
             88 outputfile-success value "00".
+          05 RESTART-FILE-STATUS pic xx value "00".
+            88 restartfile-success value "00".
+          05 REPORT-FILE-STATUS pic xx value "00".
+            88 reportfile-success value "00".
+          05 LOAD-FILE-STATUS pic xx value "00".
+            88 loadfile-success value "00".
           05 Input-eof pic x value "0".
+          05 Load-eof pic x value "0".
+            88 At-load-eof value "1".
+          05 Eof-file-1 pic x value "0".
+            88 At-eof-1 value "1".
+          05 Eof-file-2 pic x value "0".
+            88 At-eof-2 value "1".
+        01 Record-count Usage Comp pic 9(9) value 0.
+        01 Checkpoint-interval-count Usage Comp pic 9(9) value 0.
+        01 Total-copied-count Usage Comp pic 9(9) value 0.
+        01 Report-Start-Time pic 9(8) value 0.
+        01 Report-End-Time pic 9(8) value 0.
+        01 Report-In-Records-Read Usage Comp pic 9(9) value 0.
+        01 Report-In-Records-Read-2 Usage Comp pic 9(9) value 0.
+        01 Report-Out-Records-Written Usage Comp pic 9(9) value 0.
+        01 Report-First-Key pic x(8) value spaces.
+        01 Report-Last-Key pic x(8) value spaces.
+        01 Csv-line-buffer pic x(80).
+        01 Csv-amount-edited pic -9(9).99.
+        01 Open-files-status pic x value "N".
+          88 Open-files-failed value "Y".
+        01 Open-failure-reason pic x(8) value spaces.
+      * BPXWDYN's request-string parameter is a length-prefixed area,
+      * not a bare fixed-length buffer - the binary halfword ahead of
+      * the text must carry the actual length of the text that follows
+        01 Dynalloc-request-text.
+          05 Dynalloc-request-length PIC S9(4) Usage Comp value 0.
+          05 Dynalloc-request-data PIC X(100) value spaces.
+        01 Dynalloc-string-pointer PIC S9(4) Usage Comp value 1.
+        01 Dynalloc-return-code Usage Comp pic 9(8) value 0.
        77 DO-COPY-DATASET             PICTURE X(8) VALUE 'DUPLICAT'.
-       LINKAGE SECTION.          
-       COPY DGG.       
+       77 DO-COUNT-DATASET            PICTURE X(8) VALUE 'COUNT'.
+       77 DO-KEYRANGE-DATASET         PICTURE X(8) VALUE 'KEYRANGE'.
+       77 DO-COMPARE-DATASET          PICTURE X(8) VALUE 'COMPARE'.
+       77 DO-DUPCSV-DATASET           PICTURE X(8) VALUE 'DUPCSV'.
+       77 DO-MERGE-DATASET            PICTURE X(8) VALUE 'MERGE'.
+       77 DO-FILTER-DATASET           PICTURE X(8) VALUE 'FILTER'.
+       77 DO-LOAD-DATASET             PICTURE X(8) VALUE 'LOAD'.
+       77 DO-BYALTKEY-DATASET         PICTURE X(8) VALUE 'BYALTKEY'.
+       LINKAGE SECTION.
+       COPY DGG.
       *
        Procedure DIVISION USING PARMS.
+      * Reset per-run counters and flags, since FSD may be CALLed
+      * more than once by a driver in the same run
+           PERFORM Initialize-counters.
+           ACCEPT Report-Start-Time FROM TIME.
       * Open the input and/or output files
            PERFORM Open-files.
+           IF Open-files-failed
+             MOVE 16 TO RETURN-CODE
+             ACCEPT Report-End-Time FROM TIME
+             PERFORM Write-open-failure-report
+           ELSE
 
       * Process the user request
 
-           EVALUATE ACTION                                             
-               WHEN DO-COPY-DATASET
-                   PERFORM Copy-input-to-output,
-               WHEN OTHER                                          
-                   CONTINUE,                                           
-           END-EVALUATE.                                               
+             EVALUATE ACTION
+                 WHEN DO-COPY-DATASET
+                     PERFORM Copy-input-to-output,
+                 WHEN DO-COUNT-DATASET
+                     PERFORM Count-input-data,
+                 WHEN DO-KEYRANGE-DATASET
+                     PERFORM Keyrange-input-to-output,
+                 WHEN DO-COMPARE-DATASET
+                     PERFORM Compare-input-files,
+                 WHEN DO-DUPCSV-DATASET
+                     PERFORM Dupcsv-input-to-output,
+                 WHEN DO-MERGE-DATASET
+                     PERFORM Merge-input-files,
+                 WHEN DO-FILTER-DATASET
+                     PERFORM Filter-input-to-output,
+                 WHEN DO-LOAD-DATASET
+                     PERFORM Load-sequential-to-internal,
+                 WHEN DO-BYALTKEY-DATASET
+                     PERFORM Altkey-input-to-output,
+                 WHEN OTHER
+                     CONTINUE,
+             END-EVALUATE
+             ACCEPT Report-End-Time FROM TIME
+             PERFORM Write-control-report
+           END-IF.
            MOVE IN-FILE-STATUS
                 TO PARM-IN-FILE-STATUS.
            MOVE OUT-FILE-STATUS
                 TO PARM-OUT-FILE-STATUS.
            MOVE IN-VSAM-CODE
                 TO PARM-IN-VSAM-CODE.
+           MOVE Record-count
+                TO PARM-RECORD-COUNT.
+           MOVE Open-failure-reason
+                TO PARM-OPEN-FAILURE.
+           COMPUTE PARM-IN-RECORDS-READ-COUNT =
+               Report-In-Records-Read + Report-In-Records-Read-2.
+           MOVE Report-Out-Records-Written
+                TO PARM-OUT-RECORDS-WRITTEN-COUNT.
            PERFORM Close-files.
            goback.
 
+      * ***************************************************
+      * Utility method to reset the counters and flags that are local
+      * to a single FSD run
+      * ***************************************************
+        Initialize-counters.
+           Move 0 to RETURN-CODE
+           Move "N" to Open-files-status
+           Move Spaces to Open-failure-reason
+           Move "0" to Input-eof
+           Move "0" to Load-eof
+           Move "0" to Eof-file-1
+           Move "0" to Eof-file-2
+           Move 0 to Record-count
+           Move 0 to Checkpoint-interval-count
+           Move 0 to Total-copied-count
+           Move 0 to Report-In-Records-Read
+           Move 0 to Report-In-Records-Read-2
+           Move 0 to Report-Out-Records-Written
+           Move Spaces to Report-First-Key
+           Move Spaces to Report-Last-Key.
+        Initialize-counters-EXIT.
+           EXIT.
+
       * ***************************************************
       * Utility method to open the input and/or output file
       * ***************************************************
         Open-files.
-      * Open the input file
-           OPEN I-O IN-INTERNAL-FILE
+      * A caller that wants this load module pointed at a dataset
+      * other than whatever is allocated to SYSIN/SYSOUT in the JCL
+      * can pass the dataset name in PARMS instead of editing the DD
+           IF PARM-IN-DATASET-NAME NOT EQUAL SPACES
+             PERFORM Allocate-input-dataset
+           END-IF
+           IF PARM-OUT-DATASET-NAME NOT EQUAL SPACES
+               AND ACTION NOT EQUAL DO-COUNT-DATASET
+               AND ACTION NOT EQUAL DO-LOAD-DATASET
+             PERFORM Allocate-output-dataset
+           END-IF
+      * Open the input file.  A failed open no longer stops the run -
+      * it is reported back to the caller through PARM-OPEN-FAILURE
+      * and the file-status fields so the JCL step's COND can branch
+      * on it instead of someone reading an abend dump
+      * Open-failure-reason keeps the reason for the first failure only,
+      * so one missing dataset does not mask another one further down
+      * LOAD rebuilds the indexed file from a flat extract, so it opens
+      * IN-INTERNAL-FILE for OUTPUT instead of the usual I-O
+           IF ACTION EQUAL DO-LOAD-DATASET
+             OPEN OUTPUT IN-INTERNAL-FILE
+           ELSE
+             OPEN I-O IN-INTERNAL-FILE
+           END-IF
            if not inputfile-success
              display 'Error opening input file ' IN-FILE-STATUS
-             stop run
+             Move "Y" to Open-files-status
+             IF Open-failure-reason EQUAL SPACES
+               Move "ININT" to Open-failure-reason
+             END-IF
            end-if
-      * Open the output file
-           OPEN OUTPUT OUT-INTERNAL-FILE
-           if not outputfile-success
-             display 'Error opening output file ' OUT-FILE-STATUS
-             stop run
+      * Open the sequential load-input file that feeds a LOAD rebuild
+           IF ACTION EQUAL DO-LOAD-DATASET
+             OPEN INPUT LOAD-INPUT-FILE
+             if not loadfile-success
+               display 'Error opening load input file ' LOAD-FILE-STATUS
+               Move "Y" to Open-files-status
+               IF Open-failure-reason EQUAL SPACES
+                 Move "LOADIN" to Open-failure-reason
+               END-IF
+             end-if
+           END-IF
+      * Open the output file, unless this run only wants a count
+      * of the records already sitting in the input file, or is a
+      * LOAD rebuild that has no OUT-INTERNAL-FILE output at all
+           IF ACTION NOT EQUAL DO-COUNT-DATASET
+               AND ACTION NOT EQUAL DO-LOAD-DATASET
+      * A restarted DUPLICAT resumes an output file that already holds
+      * everything copied before the abend, so it is extended rather
+      * than reopened for OUTPUT, which would truncate that progress
+             IF ACTION EQUAL DO-COPY-DATASET
+                 AND PARM-RESTART-KEY NOT EQUAL SPACES
+               OPEN EXTEND OUT-INTERNAL-FILE
+             ELSE
+               OPEN OUTPUT OUT-INTERNAL-FILE
+             END-IF
+             if not outputfile-success
+               display 'Error opening output file ' OUT-FILE-STATUS
+               Move "Y" to Open-files-status
+               IF Open-failure-reason EQUAL SPACES
+                 Move "OUTINT" to Open-failure-reason
+               END-IF
+             end-if
+           END-IF
+      * Open the second input file for actions that compare or
+      * combine two extracts
+           IF ACTION EQUAL DO-COMPARE-DATASET
+               OR ACTION EQUAL DO-MERGE-DATASET
+             OPEN INPUT IN-INTERNAL-FILE-2
+             if not inputfile-2-success
+               display 'Error opening 2nd input file ' IN-FILE-STATUS-2
+               Move "Y" to Open-files-status
+               IF Open-failure-reason EQUAL SPACES
+                 Move "ININT2" to Open-failure-reason
+               END-IF
+             end-if
+           END-IF
+      * Open the restart-control dataset used to checkpoint a large
+      * DUPLICAT copy so it can resume without starting at the top
+           IF ACTION EQUAL DO-COPY-DATASET
+             OPEN OUTPUT RESTART-CONTROL-FILE
+             if not restartfile-success
+               display 'Error opening restart file ' RESTART-FILE-STATUS
+               Move "Y" to Open-files-status
+               IF Open-failure-reason EQUAL SPACES
+                 Move "RESTART" to Open-failure-reason
+               END-IF
+             end-if
+           END-IF
+      * Open the control report that is produced for every run
+           OPEN OUTPUT CONTROL-REPORT-FILE
+           if not reportfile-success
+             display 'Error opening report file ' REPORT-FILE-STATUS
+             Move "Y" to Open-files-status
+             IF Open-failure-reason EQUAL SPACES
+               Move "CTLRPT" to Open-failure-reason
+             END-IF
            end-if.
         Open-files-EXIT.
            EXIT.
 
+      * ***************************************************
+      * Utility method to dynamically allocate PARM-IN-DATASET-NAME
+      * to the SYSIN DD before Open-files opens IN-INTERNAL-FILE
+      * ***************************************************
+      * A LOAD run opens this same DD for OUTPUT to rebuild the KSDS
+      * (see Open-files), so it is allocated OLD/exclusive rather than
+      * SHR - SHR is for a target being read concurrently, not one
+      * about to be rewritten
+        Allocate-input-dataset.
+           Move Spaces to Dynalloc-request-data
+           Move 1 to Dynalloc-string-pointer
+           IF ACTION EQUAL DO-LOAD-DATASET
+             STRING 'ALLOC DD(SYSIN) DSN(' DELIMITED BY SIZE
+                    PARM-IN-DATASET-NAME DELIMITED BY SPACE
+                    ') OLD REUSE' DELIMITED BY SIZE
+                 INTO Dynalloc-request-data
+                 WITH POINTER Dynalloc-string-pointer
+             END-STRING
+           ELSE
+             STRING 'ALLOC DD(SYSIN) DSN(' DELIMITED BY SIZE
+                    PARM-IN-DATASET-NAME DELIMITED BY SPACE
+                    ') SHR REUSE' DELIMITED BY SIZE
+                 INTO Dynalloc-request-data
+                 WITH POINTER Dynalloc-string-pointer
+             END-STRING
+           END-IF
+           COMPUTE Dynalloc-request-length =
+               Dynalloc-string-pointer - 1
+           CALL 'BPXWDYN' USING Dynalloc-request-text
+                                 Dynalloc-return-code.
+        Allocate-input-dataset-EXIT.
+           EXIT.
+
+      * ***************************************************
+      * Utility method to dynamically allocate PARM-OUT-DATASET-NAME
+      * to the SYSOUT DD before Open-files opens OUT-INTERNAL-FILE
+      * ***************************************************
+        Allocate-output-dataset.
+           Move Spaces to Dynalloc-request-data
+           Move 1 to Dynalloc-string-pointer
+           STRING 'ALLOC DD(SYSOUT) DSN(' DELIMITED BY SIZE
+                  PARM-OUT-DATASET-NAME DELIMITED BY SPACE
+                  ') OLD REUSE' DELIMITED BY SIZE
+               INTO Dynalloc-request-data
+               WITH POINTER Dynalloc-string-pointer
+           END-STRING
+           COMPUTE Dynalloc-request-length =
+               Dynalloc-string-pointer - 1
+           CALL 'BPXWDYN' USING Dynalloc-request-text
+                                 Dynalloc-return-code.
+        Allocate-output-dataset-EXIT.
+           EXIT.
+
       * ***************************************************
       * Utility method to close the input and/or output file
       * ***************************************************
+      * Every CLOSE below is guarded by the matching OPEN's success flag,
+      * since a failed open in Open-files means the file was never opened
         Close-files.
       * Close the input file
-           CLOSE IN-INTERNAL-FILE.
-      * Close the output file
-           CLOSE OUT-INTERNAL-FILE.
+           IF inputfile-success
+             CLOSE IN-INTERNAL-FILE
+           END-IF
+      * Close the output file, if it was opened for this run
+           IF ACTION NOT EQUAL DO-COUNT-DATASET
+               AND ACTION NOT EQUAL DO-LOAD-DATASET
+               AND outputfile-success
+             CLOSE OUT-INTERNAL-FILE
+           END-IF
+      * Close the sequential load-input file, if it was opened
+           IF ACTION EQUAL DO-LOAD-DATASET AND loadfile-success
+             CLOSE LOAD-INPUT-FILE
+           END-IF
+      * Close the second input file, if it was opened for this run
+           IF (ACTION EQUAL DO-COMPARE-DATASET
+               OR ACTION EQUAL DO-MERGE-DATASET)
+               AND inputfile-2-success
+             CLOSE IN-INTERNAL-FILE-2
+           END-IF
+      * Close the restart-control dataset, if it was opened for this run
+           IF ACTION EQUAL DO-COPY-DATASET AND restartfile-success
+             CLOSE RESTART-CONTROL-FILE
+           END-IF
+      * Close the control report
+           IF reportfile-success
+             CLOSE CONTROL-REPORT-FILE
+           END-IF.
         Close-files-EXIT.
            EXIT.
 
+      * ****************************************************************************
+      * Utility method for counting the records in the input file without writing
+      * them out to the output file
+      * ****************************************************************************
+        Count-input-data.
+      * Loop until end of file for input file, tallying as we go
+           Move "0" to Input-eof
+           Move 0 to Record-count
+           Perform until NOT inputfile-success
+               PERFORM Read-next-input-data
+               IF inputfile-success
+                 ADD 1 TO Record-count
+               End-IF
+           End-perform.
+        Count-input-data-EXIT.
+           EXIT.
+
       * ****************************************************************************
       * Utility method for copying input data from the input file to the output file
       * ****************************************************************************
         Copy-input-to-output.
       * Loop until end of file for input file
            Move "0" to Input-eof
+           Move 0 to Checkpoint-interval-count
+           Move 0 to Total-copied-count
+      * A caller restarting an abended run passes back the last key it
+      * checkpointed, so we resume from that key instead of the top
+           IF PARM-RESTART-KEY NOT EQUAL SPACES
+             Move PARM-RESTART-KEY to IN-RECORD-KEY
+             PERFORM Start-restart-input-data
+           END-IF
            Perform until
                    NOT inputfile-success OR
                    NOT outputfile-success
@@ -160,11 +557,333 @@
                PERFORM Read-next-input-data
                IF inputfile-success
                  PERFORM Write-output-data
+                 ADD 1 TO Total-copied-count
+                 ADD 1 TO Checkpoint-interval-count
+                 IF PARM-CHECKPOINT-INTERVAL > 0
+                     AND Checkpoint-interval-count >=
+                         PARM-CHECKPOINT-INTERVAL
+                   PERFORM Write-checkpoint-record
+                   Move 0 to Checkpoint-interval-count
+                 END-IF
                End-IF
            End-perform.
         Copy-input-to-output-EXIT.
            EXIT.
 
+      * ****************************************************************************
+      * Utility method for copying only those input records whose PARM-FILTER-OFFSET
+      * / PARM-FILTER-LENGTH slice of the record matches PARM-FILTER-VALUE
+      * ****************************************************************************
+        Filter-input-to-output.
+           Move "0" to Input-eof
+           Perform until
+                   NOT inputfile-success OR
+                   NOT outputfile-success
+
+               PERFORM Read-next-input-data
+               IF inputfile-success
+                 IF Temp-data(PARM-FILTER-OFFSET:PARM-FILTER-LENGTH)
+                     EQUAL PARM-FILTER-VALUE(1:PARM-FILTER-LENGTH)
+                   PERFORM Write-output-data
+                 END-IF
+               End-IF
+           End-perform.
+        Filter-input-to-output-EXIT.
+           EXIT.
+
+      * ****************************************************************************
+      * Utility method for rebuilding IN-INTERNAL-FILE from a sequential extract,
+      * the mirror image of Copy-input-to-output - used by the LOAD action
+      * ****************************************************************************
+        Load-sequential-to-internal.
+           Move "0" to Load-eof
+           Perform until
+                   At-load-eof OR
+                   NOT inputfile-success
+
+               PERFORM Read-next-load-record
+               IF NOT At-load-eof
+                 IF Report-In-Records-Read = 0
+                   Move LOAD-RECORD-KEY to Report-First-Key
+                 END-IF
+                 Move LOAD-RECORD-KEY to Report-Last-Key
+                 ADD 1 TO Report-In-Records-Read
+                 Move LOAD-INPUT-RECORD to IN-FILE-RECORD
+                 WRITE IN-FILE-RECORD
+                 ADD 1 TO Total-copied-count
+                 ADD 1 TO Report-Out-Records-Written
+               End-IF
+           End-perform.
+        Load-sequential-to-internal-EXIT.
+           EXIT.
+
+      * ****************************************************************************
+      * Utility method for recording the current restart position (key and running
+      * count) to the restart-control dataset so a large copy can resume from here
+      * ****************************************************************************
+        Write-checkpoint-record.
+           Move IN-RECORD-KEY to RESTART-REC-KEY
+           Move Total-copied-count to RESTART-REC-COUNT
+           WRITE RESTART-CONTROL-RECORD.
+        Write-checkpoint-record-EXIT.
+           EXIT.
+
+      * ****************************************************************************
+      * Utility method for copying input data from the input file to the output
+      * file, reformatted as comma-delimited fields for downstream CSV consumers
+      * ****************************************************************************
+        Dupcsv-input-to-output.
+           Move "0" to Input-eof
+           Perform until
+                   NOT inputfile-success OR
+                   NOT outputfile-success
+
+               PERFORM Read-next-input-data
+               IF inputfile-success
+                 PERFORM Write-output-data-csv
+               End-IF
+           End-perform.
+        Dupcsv-input-to-output-EXIT.
+           EXIT.
+
+      * *******************************************
+      * Utility method for writing a record to the output file as
+      * comma-delimited business fields (account id, effective date,
+      * status code, amount) taken from IN-FILE-RECORD-FIELDS, instead
+      * of a raw key/detail split - the widest line this can produce
+      * (8+1+8+1+2+1+13 = 34 bytes) comfortably fits Csv-line-buffer
+      * *******************************************
+        Write-output-data-csv.
+           Move IN-REC-AMOUNT to Csv-amount-edited
+           Move Spaces to Csv-line-buffer
+           STRING IN-REC-ACCOUNT-ID DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  IN-REC-EFFECTIVE-DATE DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  IN-REC-STATUS-CODE DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  Csv-amount-edited DELIMITED BY SIZE
+               INTO Csv-line-buffer
+           END-STRING
+           Move Csv-line-buffer to OUT-FILE-RECORD
+           WRITE OUT-FILE-RECORD
+           ADD 1 TO Report-Out-Records-Written.
+        Write-output-data-csv-EXIT.
+           EXIT.
+
+      * ****************************************************************************
+      * Utility method for extracting a range of keyed records, PARM-LOW-KEY thru
+      * PARM-HIGH-KEY inclusive, from the input file to the output file
+      * ****************************************************************************
+        Keyrange-input-to-output.
+           Move "0" to Input-eof
+           Move PARM-LOW-KEY to IN-RECORD-KEY
+           PERFORM Start-next-input-data
+           IF inputfile-success
+             PERFORM Read-next-input-data
+             PERFORM UNTIL NOT inputfile-success
+                     OR IN-RECORD-KEY > PARM-HIGH-KEY
+                     OR NOT outputfile-success
+                 PERFORM Write-output-data
+                 PERFORM Read-next-input-data
+             END-PERFORM
+           END-IF.
+        Keyrange-input-to-output-EXIT.
+           EXIT.
+
+      * ****************************************************************************
+      * Utility method for copying input data to the output file sequenced by the
+      * ALT-EFFECTIVE-DATE alternate index instead of the primary IN-RECORD-KEY
+      * ****************************************************************************
+        Altkey-input-to-output.
+           Move "0" to Input-eof
+           Move LOW-VALUES to ALT-EFFECTIVE-DATE
+           START IN-INTERNAL-FILE
+                 KEY IS GREATER THAN OR EQUAL TO ALT-EFFECTIVE-DATE
+               INVALID KEY
+                 Move "1" to Input-eof
+           END-START
+           IF inputfile-success
+             PERFORM UNTIL NOT inputfile-success
+                     OR NOT outputfile-success
+                 PERFORM Read-next-input-data
+                 IF inputfile-success
+                   PERFORM Write-output-data
+                 END-IF
+             END-PERFORM
+           END-IF.
+        Altkey-input-to-output-EXIT.
+           EXIT.
+
+      * ****************************************************************************
+      * Utility method for reconciling two indexed extracts, keyed the same way,
+      * writing an ADD/CHANGE/DELETE record to the output file for every key that
+      * is only on one side or whose data differs between the two files
+      * ****************************************************************************
+        Compare-input-files.
+           Move "0" to Eof-file-1
+           Move "0" to Eof-file-2
+           PERFORM Read-next-input-data
+           IF NOT inputfile-success
+             Move "1" to Eof-file-1
+           END-IF
+           PERFORM Read-next-input-data-2
+           IF NOT inputfile-2-success
+             Move "1" to Eof-file-2
+           END-IF
+           PERFORM UNTIL (At-eof-1 AND At-eof-2)
+                   OR NOT outputfile-success
+               EVALUATE TRUE
+                   WHEN At-eof-1
+                       PERFORM Write-compare-add
+                       PERFORM Read-next-input-data-2
+                       IF NOT inputfile-2-success
+                         Move "1" to Eof-file-2
+                       END-IF
+                   WHEN At-eof-2
+                       PERFORM Write-compare-delete
+                       PERFORM Read-next-input-data
+                       IF NOT inputfile-success
+                         Move "1" to Eof-file-1
+                       END-IF
+                   WHEN IN-RECORD-KEY < IN-RECORD-KEY-2
+                       PERFORM Write-compare-delete
+                       PERFORM Read-next-input-data
+                       IF NOT inputfile-success
+                         Move "1" to Eof-file-1
+                       END-IF
+                   WHEN IN-RECORD-KEY > IN-RECORD-KEY-2
+                       PERFORM Write-compare-add
+                       PERFORM Read-next-input-data-2
+                       IF NOT inputfile-2-success
+                         Move "1" to Eof-file-2
+                       END-IF
+                   WHEN OTHER
+                       IF Temp-data NOT EQUAL Temp-data-2
+                         PERFORM Write-compare-change
+                       END-IF
+                       PERFORM Read-next-input-data
+                       IF NOT inputfile-success
+                         Move "1" to Eof-file-1
+                       END-IF
+                       PERFORM Read-next-input-data-2
+                       IF NOT inputfile-2-success
+                         Move "1" to Eof-file-2
+                       END-IF
+               END-EVALUATE
+           END-PERFORM.
+        Compare-input-files-EXIT.
+           EXIT.
+
+      * *******************************************
+      * Utility method for flagging a key that is only in the first (old) file
+      * as a DELETE on the output file
+      * *******************************************
+        Write-compare-delete.
+           Move "DELETE" to COMPARE-ACTION-CODE
+           Move Temp-data to COMPARE-RECORD-DATA
+           Move Compare-Out-Record to OUT-FILE-RECORD
+           WRITE OUT-FILE-RECORD
+           ADD 1 TO Report-Out-Records-Written.
+        Write-compare-delete-EXIT.
+           EXIT.
+
+      * *******************************************
+      * Utility method for flagging a key that is only in the second (new) file
+      * as an ADD on the output file
+      * *******************************************
+        Write-compare-add.
+           Move "ADD" to COMPARE-ACTION-CODE
+           Move Temp-data-2 to COMPARE-RECORD-DATA
+           Move Compare-Out-Record to OUT-FILE-RECORD
+           WRITE OUT-FILE-RECORD
+           ADD 1 TO Report-Out-Records-Written.
+        Write-compare-add-EXIT.
+           EXIT.
+
+      * *******************************************
+      * Utility method for flagging a key present on both sides whose data
+      * differs as a CHANGE on the output file
+      * *******************************************
+        Write-compare-change.
+           Move "CHANGE" to COMPARE-ACTION-CODE
+           Move Temp-data-2 to COMPARE-RECORD-DATA
+           Move Compare-Out-Record to OUT-FILE-RECORD
+           WRITE OUT-FILE-RECORD
+           ADD 1 TO Report-Out-Records-Written.
+        Write-compare-change-EXIT.
+           EXIT.
+
+      * ****************************************************************************
+      * Utility method for combining two indexed extracts, keyed the same way, into
+      * a single master on the output file - one record per key, last one wins when
+      * the same key appears in both files
+      * ****************************************************************************
+        Merge-input-files.
+           Move "0" to Eof-file-1
+           Move "0" to Eof-file-2
+           PERFORM Read-next-input-data
+           IF NOT inputfile-success
+             Move "1" to Eof-file-1
+           END-IF
+           PERFORM Read-next-input-data-2
+           IF NOT inputfile-2-success
+             Move "1" to Eof-file-2
+           END-IF
+           PERFORM UNTIL (At-eof-1 AND At-eof-2)
+                   OR NOT outputfile-success
+               EVALUATE TRUE
+                   WHEN At-eof-1
+                       PERFORM Write-output-data-2
+                       PERFORM Read-next-input-data-2
+                       IF NOT inputfile-2-success
+                         Move "1" to Eof-file-2
+                       END-IF
+                   WHEN At-eof-2
+                       PERFORM Write-output-data
+                       PERFORM Read-next-input-data
+                       IF NOT inputfile-success
+                         Move "1" to Eof-file-1
+                       END-IF
+                   WHEN IN-RECORD-KEY < IN-RECORD-KEY-2
+                       PERFORM Write-output-data
+                       PERFORM Read-next-input-data
+                       IF NOT inputfile-success
+                         Move "1" to Eof-file-1
+                       END-IF
+                   WHEN IN-RECORD-KEY > IN-RECORD-KEY-2
+                       PERFORM Write-output-data-2
+                       PERFORM Read-next-input-data-2
+                       IF NOT inputfile-2-success
+                         Move "1" to Eof-file-2
+                       END-IF
+                   WHEN OTHER
+      *                  Same key on both sides - the second (newer) extract wins
+                       PERFORM Write-output-data-2
+                       PERFORM Read-next-input-data
+                       IF NOT inputfile-success
+                         Move "1" to Eof-file-1
+                       END-IF
+                       PERFORM Read-next-input-data-2
+                       IF NOT inputfile-2-success
+                         Move "1" to Eof-file-2
+                       END-IF
+               END-EVALUATE
+           END-PERFORM.
+        Merge-input-files-EXIT.
+           EXIT.
+
+      * *******************************************
+      * Utility method for writing the second input file's current record
+      * to the output file, used by the MERGE and COMPARE actions
+      * *******************************************
+        Write-output-data-2.
+           Move Temp-data-2 to OUT-FILE-RECORD.
+           WRITE OUT-FILE-RECORD.
+           ADD 1 TO Report-Out-Records-Written.
+        Write-output-data-2-EXIT.
+           EXIT.
+
       * *******************************************
       * Utility method for reading from input file
       * *******************************************
@@ -179,15 +898,28 @@
 
 
       * **********************************************************
-      * Utility method to position the next record from input file
+      * Utility method to position the input file at the first record
+      * whose key is greater than or equal to IN-RECORD-KEY, for actions
+      * that want to include that key if it exists (e.g. KEYRANGE's low
+      * key may not be an exact match)
       * **********************************************************
         Start-next-input-data.
-      *    Start from 
-           START IN-INTERNAL-FILE 
-                 KEY IS EQUAL TO IN-RECORD-KEY.
+           START IN-INTERNAL-FILE
+                 KEY IS GREATER THAN OR EQUAL TO IN-RECORD-KEY.
         Start-next-input-data-EXIT.
            EXIT.
 
+      * **********************************************************
+      * Utility method to position the input file just past
+      * IN-RECORD-KEY, used by the restart branch of Copy-input-to-
+      * output so a resumed run does not re-copy the checkpointed key
+      * **********************************************************
+        Start-restart-input-data.
+           START IN-INTERNAL-FILE
+                 KEY IS GREATER THAN IN-RECORD-KEY.
+        Start-restart-input-data-EXIT.
+           EXIT.
+
       * **********************************************************
       * Utility method for reading the next record from input file
       * **********************************************************
@@ -197,9 +929,52 @@
            READ IN-INTERNAL-FILE NEXT
                 into Temp-data
            END-READ.
+           IF inputfile-success
+             IF Report-In-Records-Read = 0
+                 AND Report-In-Records-Read-2 = 0
+               Move IN-RECORD-KEY to Report-First-Key
+             END-IF
+             Move IN-RECORD-KEY to Report-Last-Key
+             ADD 1 TO Report-In-Records-Read
+           END-IF.
         Read-next-input-data-EXIT.
            EXIT.
 
+      * **********************************************************
+      * Utility method for reading the next record from the second input
+      * file, used by the COMPARE and MERGE actions.  Counted and
+      * tracked for the control report the same way the primary input
+      * is, since COMPARE and MERGE interleave reads across both files
+      * **********************************************************
+        Read-next-input-data-2.
+      *    Assume text to be read into Temp-data-2 from IN-INTERNAL-FILE-2
+           Move Spaces to Temp-data-2.
+           READ IN-INTERNAL-FILE-2 NEXT
+                into Temp-data-2
+           END-READ.
+           IF inputfile-2-success
+             IF Report-In-Records-Read = 0
+                 AND Report-In-Records-Read-2 = 0
+               Move IN-RECORD-KEY-2 to Report-First-Key
+             END-IF
+             Move IN-RECORD-KEY-2 to Report-Last-Key
+             ADD 1 TO Report-In-Records-Read-2
+           END-IF.
+        Read-next-input-data-2-EXIT.
+           EXIT.
+
+      * **********************************************************
+      * Utility method for reading the next record from the sequential
+      * load-input file, used by the LOAD action
+      * **********************************************************
+        Read-next-load-record.
+           READ LOAD-INPUT-FILE
+               AT END
+                   Move "1" to Load-eof
+           END-READ.
+        Read-next-load-record-EXIT.
+           EXIT.
+
 
       * *******************************************
       * Utility method for writing to output files
@@ -208,6 +983,46 @@
       *    Assume text to be written to OUT-INTERNAL-FILE is in Temp-data
            Move Temp-data to OUT-FILE-RECORD.
            WRITE OUT-FILE-RECORD.
+           ADD 1 TO Report-Out-Records-Written.
         Write-output-data-EXIT.
            EXIT.
+
+      * ****************************************************************************
+      * Utility method for writing the control report record that is produced for
+      * every run, regardless of ACTION
+      * ****************************************************************************
+        Write-control-report.
+           Move ACTION to CR-ACTION-CODE
+           Move Report-Start-Time to CR-START-TIME
+           Move Report-End-Time to CR-END-TIME
+           COMPUTE CR-RECORDS-READ =
+               Report-In-Records-Read + Report-In-Records-Read-2
+           Move Report-Out-Records-Written to CR-RECORDS-WRITTEN
+           Move Report-First-Key to CR-FIRST-KEY
+           Move Report-Last-Key to CR-LAST-KEY
+           Move Spaces to CR-OPEN-FAILURE-REASON
+           WRITE CONTROL-REPORT-RECORD.
+        Write-control-report-EXIT.
+           EXIT.
+
+      * ***************************************************************
+      * Utility method for writing a minimal control report record
+      * when Open-files fails, so an aborted run still leaves an audit
+      * trail of why - guarded by reportfile-success since CONTROL-
+      * REPORT-FILE's own open may itself have failed
+      * ***************************************************************
+        Write-open-failure-report.
+           IF reportfile-success
+             Move ACTION to CR-ACTION-CODE
+             Move Report-Start-Time to CR-START-TIME
+             Move Report-End-Time to CR-END-TIME
+             Move 0 to CR-RECORDS-READ
+             Move 0 to CR-RECORDS-WRITTEN
+             Move Spaces to CR-FIRST-KEY
+             Move Spaces to CR-LAST-KEY
+             Move Open-failure-reason to CR-OPEN-FAILURE-REASON
+             WRITE CONTROL-REPORT-RECORD
+           END-IF.
+        Write-open-failure-report-EXIT.
+           EXIT.
        End program FSD.
