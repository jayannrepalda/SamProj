@@ -48,23 +48,116 @@
        Environment DIVISION.
         Input-output section.
          File-control.
+           SELECT BATCH-CONTROL-FILE
+               Assign to BATCHIN
+               Organization is sequential
+               Access mode is sequential
+               File status is BATCH-FILE-STATUS.
 
        Data Division.
         File section.
 
-
+        FD BATCH-CONTROL-FILE
+             record contains 80 characters
+             data record is BATCH-CONTROL-RECORD.
+        01 BATCH-CONTROL-RECORD.
+             05 BATCH-ACTION PIC X(8).
+             05 BATCH-LOW-KEY PIC X(8).
+             05 BATCH-HIGH-KEY PIC X(8).
+             05 FILLER PIC X(56).
       *
       *
        Working-Storage Section.
-       COPY DGG.       
+       COPY DGG.
        77 DO-COPY-DATASET             PICTURE X(8) VALUE 'DUPLICAT'.
+        01 Batch-flags.
+          05 BATCH-FILE-STATUS pic xx value "00".
+            88 batchfile-success value "00".
+          05 Batch-eof pic x value "0".
+            88 At-batch-eof value "1".
+      * Latches the first failing FSD call's RETURN-CODE and
+      * PARM-OPEN-FAILURE across the whole batch, so a later successful
+      * call does not erase an earlier failure before the JCL step's
+      * COND gets to see it
+        01 Batch-failure-flags.
+          05 Batch-failure-latched pic x value "N".
+            88 Batch-has-failed value "Y".
+          05 Batch-latched-return-code pic s9(9) value 0.
+          05 Batch-latched-open-failure pic x(8) value spaces.
 
        Procedure DIVISION.
 
-      * Test the COBOL program
-
-           MOVE DO-COPY-DATASET TO ACTION.
-           CALL 'FSD' USING PARMS.
+      * Run every ACTION listed in the batch control file, one step
+      * of the batch calling FSD once per line, instead of the single
+      * hardcoded DUPLICAT call this driver used to make
+           PERFORM Open-batch-control-file.
+           IF batchfile-success
+             PERFORM UNTIL At-batch-eof
+                 PERFORM Read-next-batch-entry
+                 IF NOT At-batch-eof
+                   PERFORM Run-one-batch-action
+                 END-IF
+             END-PERFORM
+             CLOSE BATCH-CONTROL-FILE
+           END-IF
+      * Restore the first failure seen, if any, so the last batch
+      * line's own (possibly successful) result does not hide it
+           IF Batch-has-failed
+             MOVE Batch-latched-return-code TO RETURN-CODE
+             MOVE Batch-latched-open-failure TO PARM-OPEN-FAILURE
+           END-IF.
            goback.
 
+      * ***************************************************
+      * Utility method to open the batch control file, falling back to
+      * a single DUPLICAT call if no batch control file is allocated
+      * ***************************************************
+        Open-batch-control-file.
+           OPEN INPUT BATCH-CONTROL-FILE
+           IF not batchfile-success
+             MOVE DO-COPY-DATASET TO ACTION
+             CALL 'FSD' USING PARMS
+             PERFORM Latch-batch-failure
+           END-IF.
+        Open-batch-control-file-EXIT.
+           EXIT.
+
+      * ***************************************************
+      * Utility method for reading the next line of the batch control file
+      * ***************************************************
+        Read-next-batch-entry.
+           READ BATCH-CONTROL-FILE
+               AT END
+                   Move "1" to Batch-eof
+           END-READ.
+        Read-next-batch-entry-EXIT.
+           EXIT.
+
+      * ***************************************************
+      * Utility method for running a single batch control line through FSD
+      * ***************************************************
+        Run-one-batch-action.
+           MOVE BATCH-ACTION TO ACTION
+           MOVE BATCH-LOW-KEY TO PARM-LOW-KEY
+           MOVE BATCH-HIGH-KEY TO PARM-HIGH-KEY
+           CALL 'FSD' USING PARMS
+           PERFORM Latch-batch-failure.
+        Run-one-batch-action-EXIT.
+           EXIT.
+
+      * ***************************************************
+      * Utility method to remember the first failing FSD call's
+      * RETURN-CODE and PARM-OPEN-FAILURE, so a later call in the same
+      * batch that succeeds does not overwrite the evidence of it
+      * ***************************************************
+        Latch-batch-failure.
+           IF RETURN-CODE NOT EQUAL 0
+               AND NOT Batch-has-failed
+             MOVE "Y" TO Batch-failure-latched
+             MOVE RETURN-CODE TO Batch-latched-return-code
+             MOVE PARM-OPEN-FAILURE TO Batch-latched-open-failure
+           END-IF.
+        Latch-batch-failure-EXIT.
+           EXIT.
+
        End program DF.
